@@ -0,0 +1,6 @@
+       01  PARM-RECORD.
+           05  PARM-CMP-OPERATOR    PIC X(2).
+               88  PARM-OP-GREATER-THAN     VALUE 'GT'.
+               88  PARM-OP-LESS-THAN        VALUE 'LT'.
+               88  PARM-OP-EQUAL            VALUE 'EQ'.
+           05  PARM-TOLERANCE       PIC S9(9) COMP-3.
