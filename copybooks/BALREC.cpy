@@ -0,0 +1,4 @@
+       01  BAL-RECORD.
+           05  BAL-KEY              PIC X(9).
+           05  BAL-AREA-1           PIC S9(9) COMP-3.
+           05  BAL-AREA-2           PIC S9(9) COMP-3.
