@@ -0,0 +1,4 @@
+       01  CHKPT-RECORD.
+           05  CKPT-AREA-1          PIC S9(9) COMP-3.
+           05  CKPT-AREA-2          PIC S9(9) COMP-3.
+           05  CKPT-LAST-KEY        PIC X(10).
