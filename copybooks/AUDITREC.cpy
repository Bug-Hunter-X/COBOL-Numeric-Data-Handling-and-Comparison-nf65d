@@ -0,0 +1,11 @@
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP.
+               10  AUD-TS-DATE      PIC 9(8).
+               10  AUD-TS-HH        PIC 99.
+               10  AUD-TS-MM        PIC 99.
+               10  AUD-TS-SS        PIC 99.
+           05  AUD-ACCUM-ID         PIC X(10).
+           05  AUD-BEFORE-VALUE     PIC S9(9) COMP-3.
+           05  AUD-AFTER-VALUE      PIC S9(9) COMP-3.
+           05  AUD-SOURCE-TRAN-ID   PIC X(10).
+           05  AUD-REASON-CODE      PIC X(4).
