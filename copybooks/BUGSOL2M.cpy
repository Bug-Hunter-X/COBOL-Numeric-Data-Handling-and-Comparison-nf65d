@@ -0,0 +1,48 @@
+      * SYMBOLIC MAP FOR MAPSET BUGSOL2, MAP BUGSOL2 (1 SCREEN, 24X80)
+       01  BUGSOL2I.
+           02  FILLER                PIC X(12).
+           02  AREA1L                COMP PIC S9(4).
+           02  AREA1F                PICTURE X.
+           02  FILLER REDEFINES AREA1F.
+               03  AREA1A            PICTURE X.
+           02  AREA1I                PIC X(10).
+           02  AREA2L                COMP PIC S9(4).
+           02  AREA2F                PICTURE X.
+           02  FILLER REDEFINES AREA2F.
+               03  AREA2A            PICTURE X.
+           02  AREA2I                PIC X(10).
+           02  ACCUML                COMP PIC S9(4).
+           02  ACCUMF                PICTURE X.
+           02  FILLER REDEFINES ACCUMF.
+               03  ACCUMA            PICTURE X.
+           02  ACCUMI                PIC X(1).
+           02  AMTL                  COMP PIC S9(4).
+           02  AMTF                  PICTURE X.
+           02  FILLER REDEFINES AMTF.
+               03  AMTA              PICTURE X.
+           02  AMTI                  PIC X(9).
+           02  REASNL                COMP PIC S9(4).
+           02  REASNF                PICTURE X.
+           02  FILLER REDEFINES REASNF.
+               03  REASNA            PICTURE X.
+           02  REASNI                PIC X(4).
+           02  MSGL                  COMP PIC S9(4).
+           02  MSGF                  PICTURE X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA              PICTURE X.
+           02  MSGI                  PIC X(60).
+
+       01  BUGSOL2O REDEFINES BUGSOL2I.
+           02  FILLER                PIC X(12).
+           02  FILLER                PIC X(3).
+           02  AREA1O                PIC X(10).
+           02  FILLER                PIC X(3).
+           02  AREA2O                PIC X(10).
+           02  FILLER                PIC X(3).
+           02  ACCUMO                PIC X(1).
+           02  FILLER                PIC X(3).
+           02  AMTO                  PIC X(9).
+           02  FILLER                PIC X(3).
+           02  REASNO                PIC X(4).
+           02  FILLER                PIC X(3).
+           02  MSGO                  PIC X(60).
