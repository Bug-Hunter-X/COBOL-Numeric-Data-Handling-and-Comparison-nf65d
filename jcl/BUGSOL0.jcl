@@ -0,0 +1,80 @@
+//BUGSOL0J JOB (ACCTG),'DAILY BALANCE RUN',CLASS=A,MSGCLASS=A,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DAILY WS-AREA-1 / WS-AREA-2 BALANCE RUN
+//* STEP010 RETURN CODES:
+//*   0  = BALANCED
+//*   4  = COMPARISON CONDITION FLAGGED PER PARMFL OPERATOR
+//*   8  = RECONCILIATION VARIANCE AGAINST CONTROL TOTALS
+//*   16 = WS-AREA-1 OVERFLOW GUARD TRIPPED
+//*--------------------------------------------------------------
+//*--------------------------------------------------------------
+//* BOOTSTRAP - THE FIRST EVER RUN HAS NO PRIOR CHKPT GENERATION,
+//* SO CHKPTIN(0) BELOW WOULD FAIL ALLOCATION BEFORE STEP010 EVEN
+//* STARTS.  LISTCAT TELLS US WHETHER A GENERATION ALREADY EXISTS;
+//* IF NOT, SEED AN EMPTY ONE SO (0) ALWAYS RESOLVES.
+//*--------------------------------------------------------------
+//CKPTCHK  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES(PROD.BUGSOL.CHKPT) GENERATIONS
+/*
+//CKPTINIT IF (CKPTCHK.RC > 0) THEN
+//INITGEN  EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DUMMY
+//SYSUT2   DD DSN=PROD.BUGSOL.CHKPT(+1),DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=20)
+//         ENDIF
+//STEP010  EXEC PGM=BUGSOL01
+//STEPLIB  DD DSN=PROD.BUGSOL.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=PROD.BUGSOL.TRANFILE,DISP=SHR
+//RPTFILE  DD DSN=PROD.BUGSOL.RPTFILE(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//CTLTOTL  DD DSN=PROD.BUGSOL.CTLTOTL,DISP=SHR
+//PARMFL   DD DSN=PROD.BUGSOL.PARMFL,DISP=SHR
+//BALFILE  DD DSN=PROD.BUGSOL.BALFILE,DISP=SHR
+//CHKPTIN  DD DSN=PROD.BUGSOL.CHKPT(0),DISP=SHR
+//CHKPTOUT DD DSN=PROD.BUGSOL.CHKPT(+1),DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1))
+//AUDITFL  DD DSN=PROD.BUGSOL.AUDITFL(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=48)
+//SYSOUT   DD SYSOUT=*
+//*
+//* REPORT GENERATION - RUNS FOR ANY COMPLETED BALANCE RUN, EVEN
+//* WHEN THE RUN FLAGGED A CONDITION, SO OPERATIONS ALWAYS GETS
+//* THE PRINTOUT.  SKIPPED ONLY WHEN STEP010 ABENDED.
+//STEP020  IF (STEP010.RC <= 16) THEN
+//RPTPRT   EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.BUGSOL.RPTFILE(0),DISP=SHR
+//SYSUT2   DD SYSOUT=(*,BUGRPT)
+//         ENDIF
+//*
+//* ARCHIVAL - ONLY WHEN THE RUN CAME OUT CLEAN.  A RECONCILIATION
+//* VARIANCE OR OVERFLOW MEANS THE REPORT IS NOT YET FIT TO FILE.
+//STEP030  IF (STEP010.RC = 0) THEN
+//ARCHIVE  EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.BUGSOL.RPTFILE(0),DISP=SHR
+//SYSUT2   DD DSN=PROD.BUGSOL.ARCHIVE(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//         ENDIF
+//*
+//* OPERATOR ALERT - RECONCILIATION VARIANCE OR OVERFLOW NEEDS A
+//* LOOK BEFORE TOMORROW'S RUN.
+//STEP040  IF (STEP010.RC >= 8) THEN
+//ALERT    EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.BUGSOL.RPTFILE(0),DISP=SHR
+//SYSUT2   DD SYSOUT=(*,BUGALRT)
+//         ENDIF
+//
