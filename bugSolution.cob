@@ -1,12 +1,496 @@
-01  WS-AREA-1 PIC 9(9) VALUE 0.
-01  WS-AREA-2 PIC 9(9) VALUE 0.
-
-PROCEDURE DIVISION.
-    ADD 1 TO WS-AREA-1.
-    SUBTRACT 1 FROM WS-AREA-2.
-    IF WS-AREA-1 > WS-AREA-2 THEN
-        DISPLAY "WS-AREA-1 is greater than WS-AREA-2"
-    ELSE
-        DISPLAY "WS-AREA-1 is not greater than WS-AREA-2"
-    END-IF.
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOL01.
+       AUTHOR. DATA-CONTROL-GROUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CTLTOT-FILE ASSIGN TO CTLTOTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLTOT-STATUS.
+
+           SELECT OPTIONAL CHKPT-IN-FILE ASSIGN TO CHKPTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-IN-STATUS.
+
+           SELECT CHKPT-OUT-FILE ASSIGN TO CHKPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-OUT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITFL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OPTIONAL PARM-FILE ASSIGN TO PARMFL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT BAL-FILE ASSIGN TO BALFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BAL-KEY
+               FILE STATUS IS WS-BAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANS-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 16 CHARACTERS.
+       01  TRANS-RECORD.
+           05  TR-TYPE              PIC X(1).
+               88  TR-TYPE-DEBIT             VALUE 'D'.
+               88  TR-TYPE-CREDIT            VALUE 'C'.
+           05  TR-KEY               PIC X(10).
+           05  TR-AMOUNT            PIC S9(9) COMP-3.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-RECORD               PIC X(132).
+
+       FD  CTLTOT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 10 CHARACTERS.
+       01  CTLTOT-RECORD.
+           05  CT-EXPECTED-DEBITS   PIC S9(9) COMP-3.
+      *    CT-EXPECTED-CREDITS IS SUPPLIED AS A POSITIVE MAGNITUDE
+      *    BY THE UPSTREAM CONTROL-TOTAL FEED. WS-AREA-2 ACCUMULATES
+      *    CREDITS AS A NEGATIVE RUNNING TOTAL, SO 2000-RECONCILE-
+      *    TOTALS COMPARES IT AGAINST THE ABSOLUTE VALUE OF WS-AREA-2
+      *    RATHER THAN REQUIRING THE FEED TO MATCH OUR SIGN.
+           05  CT-EXPECTED-CREDITS  PIC S9(9) COMP-3.
+
+       FD  CHKPT-IN-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 20 CHARACTERS.
+           COPY CHKPTREC REPLACING CHKPT-RECORD BY CHKPT-IN-RECORD
+                                    CKPT-AREA-1  BY CKPT-IN-AREA-1
+                                    CKPT-AREA-2  BY CKPT-IN-AREA-2
+                                    CKPT-LAST-KEY BY CKPT-IN-LAST-KEY.
+
+       FD  CHKPT-OUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 20 CHARACTERS.
+           COPY CHKPTREC REPLACING CHKPT-RECORD BY CHKPT-OUT-RECORD
+                                    CKPT-AREA-1  BY CKPT-OUT-AREA-1
+                                    CKPT-AREA-2  BY CKPT-OUT-AREA-2
+                                    CKPT-LAST-KEY BY CKPT-OUT-LAST-KEY.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 48 CHARACTERS.
+           COPY AUDITREC.
+
+       FD  PARM-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 7 CHARACTERS.
+           COPY PARMCARD.
+
+       FD  BAL-FILE
+           RECORD CONTAINS 19 CHARACTERS.
+           COPY BALREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-AREA-1               PIC S9(9)  COMP-3 VALUE 0.
+       01  WS-AREA-2               PIC S9(9)  COMP-3 VALUE 0.
+
+       01  WS-TRANS-STATUS         PIC X(2)   VALUE '00'.
+           88  WS-TRANS-OK                    VALUE '00'.
+           88  WS-TRANS-EOF                   VALUE '10'.
+
+       01  WS-EOF-SWITCH           PIC X(1)   VALUE 'N'.
+           88  WS-END-OF-FILE                 VALUE 'Y'.
+
+       01  WS-REPORT-STATUS         PIC X(2)   VALUE '00'.
+           88  WS-REPORT-OK                    VALUE '00'.
+
+       01  WS-CTLTOT-STATUS         PIC X(2)   VALUE '00'.
+           88  WS-CTLTOT-OK                    VALUE '00'.
+
+       01  WS-CHKPT-IN-STATUS       PIC X(2)   VALUE '00'.
+           88  WS-CHKPT-IN-OK                  VALUE '00'.
+           88  WS-CHKPT-IN-NOT-FOUND           VALUE '35'.
+
+       01  WS-CHKPT-OUT-STATUS      PIC X(2)   VALUE '00'.
+           88  WS-CHKPT-OUT-OK                 VALUE '00'.
+
+       01  WS-CHKPT-INTERVAL        PIC 9(9)   VALUE 1000.
+       01  WS-CHKPT-COUNTER         PIC 9(9)   VALUE 0.
+
+       01  WS-LAST-KEY              PIC X(10)  VALUE SPACES.
+
+       01  WS-RESTART-SWITCH        PIC X(1)   VALUE 'N'.
+           88  WS-RESTART-REQUESTED             VALUE 'Y'.
+
+       01  WS-AUDIT-STATUS          PIC X(2)   VALUE '00'.
+           88  WS-AUDIT-OK                     VALUE '00'.
+
+       01  WS-AUDIT-TIME-FULL       PIC 9(8).
+       01  WS-AUDIT-TIME-R REDEFINES WS-AUDIT-TIME-FULL.
+           05  WS-AUDIT-HH          PIC 99.
+           05  WS-AUDIT-MM          PIC 99.
+           05  WS-AUDIT-SS          PIC 99.
+           05  WS-AUDIT-HS          PIC 99.
+
+       01  WS-AUDIT-ACCUM-ID        PIC X(10).
+       01  WS-AUDIT-BEFORE          PIC S9(9)  COMP-3.
+       01  WS-AUDIT-AFTER           PIC S9(9)  COMP-3.
+       01  WS-AUDIT-REASON-CODE     PIC X(4).
+
+       01  WS-PARM-STATUS           PIC X(2)   VALUE '00'.
+           88  WS-PARM-OK                      VALUE '00'.
+
+       01  WS-BAL-STATUS            PIC X(2)   VALUE '00'.
+           88  WS-BAL-OK                       VALUE '00'.
+
+       01  WS-DIFFERENCE            PIC S9(10) COMP-3.
+       01  WS-ABS-DIFFERENCE        PIC S9(10) COMP-3.
+
+       01  WS-FLAG-SWITCH           PIC X(1)   VALUE 'N'.
+           88  WS-FLAG-CONDITION               VALUE 'Y'.
+
+       01  WS-VARIANCE-DEBITS       PIC S9(9)  COMP-3 VALUE 0.
+       01  WS-VARIANCE-CREDITS      PIC S9(9)  COMP-3 VALUE 0.
+
+       01  WS-RUN-DATE              PIC 9(8).
+       01  WS-RUN-TIME              PIC 9(8).
+       01  WS-RUN-TIME-R REDEFINES WS-RUN-TIME.
+           05  WS-RT-HH             PIC 99.
+           05  WS-RT-MM             PIC 99.
+           05  WS-RT-SS             PIC 99.
+           05  WS-RT-HS             PIC 99.
+
+       01  WS-COMPARE-MESSAGE       PIC X(50).
+
+       01  WS-HEADING-LINE.
+           05  FILLER               PIC X(30)
+                   VALUE "DAILY ACCUMULATOR BALANCE RUN".
+           05  WS-H-RUN-DATE        PIC 9999/99/99.
+           05  FILLER               PIC X(5)   VALUE SPACES.
+           05  WS-H-RUN-TIME.
+               10  WS-H-RT-HH       PIC 99.
+               10  FILLER           PIC X      VALUE ':'.
+               10  WS-H-RT-MM       PIC 99.
+               10  FILLER           PIC X      VALUE ':'.
+               10  WS-H-RT-SS       PIC 99.
+           05  FILLER               PIC X(79)  VALUE SPACES.
+
+       01  WS-DETAIL-LINE-1.
+           05  FILLER               PIC X(25)
+                   VALUE "WS-AREA-1 (DEBITS)     =".
+           05  WS-D1-AREA-1         PIC ZZZZZZZZ9-.
+           05  FILLER               PIC X(97)  VALUE SPACES.
+
+       01  WS-DETAIL-LINE-2.
+           05  FILLER               PIC X(25)
+                   VALUE "WS-AREA-2 (CREDITS)    =".
+           05  WS-D2-AREA-2         PIC ZZZZZZZZ9-.
+           05  FILLER               PIC X(97)  VALUE SPACES.
+
+       01  WS-DETAIL-LINE-3.
+           05  WS-D3-MESSAGE        PIC X(50).
+           05  FILLER               PIC X(82)  VALUE SPACES.
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER               PIC X(40)
+                   VALUE "*** WS-AREA-1 OVERFLOW GUARD TRIPPED ***".
+           05  FILLER               PIC X(10)  VALUE SPACES.
+           05  FILLER               PIC X(15)  VALUE "LAST TRAN KEY =".
+           05  WS-EX-KEY            PIC X(10).
+           05  FILLER               PIC X(57)  VALUE SPACES.
+
+       01  WS-AREA-1-HWM            PIC S9(9)  COMP-3 VALUE 999999999.
+
+       01  WS-OVERFLOW-SWITCH       PIC X(1)   VALUE 'N'.
+           88  WS-AREA-1-OVERFLOW              VALUE 'Y'.
+
+       01  WS-RETURN-CODE           PIC 9(2)   VALUE 0.
+           88  WS-RC-BALANCED                  VALUE 0.
+           88  WS-RC-CONDITION-FLAGGED         VALUE 4.
+           88  WS-RC-RECON-VARIANCE            VALUE 8.
+           88  WS-RC-OVERFLOW                  VALUE 16.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           PERFORM 0050-CHECK-RESTART
+           PERFORM 0070-INITIALIZE-BALANCES
+           PERFORM 0060-READ-COMPARE-PARM
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-PROCESS-TRANSACTIONS UNTIL WS-END-OF-FILE
+           PERFORM 0900-COMPARE-ACCUMULATORS
+           PERFORM 2000-RECONCILE-TOTALS
+           PERFORM 1000-PRODUCE-REPORT
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       0050-CHECK-RESTART.
+           OPEN INPUT CHKPT-IN-FILE
+           IF WS-CHKPT-IN-OK
+               READ CHKPT-IN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-IN-AREA-1 TO WS-AREA-1
+                       MOVE CKPT-IN-AREA-2 TO WS-AREA-2
+                       MOVE CKPT-IN-LAST-KEY TO WS-LAST-KEY
+                       MOVE 'Y' TO WS-RESTART-SWITCH
+               END-READ
+               CLOSE CHKPT-IN-FILE
+           END-IF.
+
+       0070-INITIALIZE-BALANCES.
+           OPEN I-O BAL-FILE
+           MOVE 'BALANCE01' TO BAL-KEY
+           READ BAL-FILE
+               INVALID KEY
+                   MOVE 0 TO BAL-AREA-1
+                   MOVE 0 TO BAL-AREA-2
+                   WRITE BAL-RECORD
+                       INVALID KEY
+                           DISPLAY "UNABLE TO INITIALIZE BALFILE"
+                   END-WRITE
+           END-READ.
+
+       0060-READ-COMPARE-PARM.
+           MOVE 'GT' TO PARM-CMP-OPERATOR
+           MOVE 0 TO PARM-TOLERANCE
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-OK
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+           END-IF
+           CLOSE PARM-FILE.
+
+       0100-INITIALIZE.
+           OPEN INPUT TRANS-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT CHKPT-OUT-FILE
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-RESTART-REQUESTED
+               PERFORM 0110-REPOSITION-TRANS-FILE
+           END-IF
+           PERFORM 0210-READ-TRANS-FILE.
+
+       0110-REPOSITION-TRANS-FILE.
+           PERFORM UNTIL WS-END-OF-FILE
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+               END-READ
+               IF WS-END-OF-FILE OR TR-KEY = WS-LAST-KEY
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       0200-PROCESS-TRANSACTIONS.
+           EVALUATE TRUE
+               WHEN TR-TYPE-DEBIT
+                   IF NOT WS-AREA-1-OVERFLOW
+                       PERFORM 0300-CHECK-AREA-1-OVERFLOW
+                   END-IF
+                   IF WS-AREA-1-OVERFLOW
+                       PERFORM 0330-WRITE-OVERFLOW-SKIP-AUDIT
+                   ELSE
+                       MOVE WS-AREA-1 TO WS-AUDIT-BEFORE
+                       ADD TR-AMOUNT TO WS-AREA-1
+                       MOVE WS-AREA-1 TO WS-AUDIT-AFTER
+                       MOVE "WS-AREA-1" TO WS-AUDIT-ACCUM-ID
+                       MOVE "AUTO" TO WS-AUDIT-REASON-CODE
+                       PERFORM 0400-WRITE-AUDIT-RECORD
+                       PERFORM 0450-ADVANCE-CHECKPOINT-KEY
+                   END-IF
+               WHEN TR-TYPE-CREDIT
+                   MOVE WS-AREA-2 TO WS-AUDIT-BEFORE
+                   SUBTRACT TR-AMOUNT FROM WS-AREA-2
+                   MOVE WS-AREA-2 TO WS-AUDIT-AFTER
+                   MOVE "WS-AREA-2" TO WS-AUDIT-ACCUM-ID
+                   MOVE "AUTO" TO WS-AUDIT-REASON-CODE
+                   PERFORM 0400-WRITE-AUDIT-RECORD
+                   PERFORM 0450-ADVANCE-CHECKPOINT-KEY
+               WHEN OTHER
+                   DISPLAY "INVALID TRANSACTION TYPE ON KEY " TR-KEY
+           END-EVALUATE
+           PERFORM 0210-READ-TRANS-FILE.
+
+       0450-ADVANCE-CHECKPOINT-KEY.
+           MOVE TR-KEY TO WS-LAST-KEY
+           ADD 1 TO WS-CHKPT-COUNTER
+           IF WS-CHKPT-COUNTER >= WS-CHKPT-INTERVAL
+               PERFORM 0500-WRITE-CHECKPOINT
+               MOVE 0 TO WS-CHKPT-COUNTER
+           END-IF.
+
+       0330-WRITE-OVERFLOW-SKIP-AUDIT.
+           MOVE TR-KEY TO WS-EX-KEY
+           MOVE WS-AREA-1 TO WS-AUDIT-BEFORE
+           MOVE WS-AREA-1 TO WS-AUDIT-AFTER
+           MOVE "WS-AREA-1" TO WS-AUDIT-ACCUM-ID
+           MOVE "OVFL" TO WS-AUDIT-REASON-CODE
+           PERFORM 0400-WRITE-AUDIT-RECORD.
+
+       0400-WRITE-AUDIT-RECORD.
+           ACCEPT AUD-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME-FULL FROM TIME
+           MOVE WS-AUDIT-HH TO AUD-TS-HH
+           MOVE WS-AUDIT-MM TO AUD-TS-MM
+           MOVE WS-AUDIT-SS TO AUD-TS-SS
+           MOVE WS-AUDIT-ACCUM-ID TO AUD-ACCUM-ID
+           MOVE WS-AUDIT-BEFORE TO AUD-BEFORE-VALUE
+           MOVE WS-AUDIT-AFTER TO AUD-AFTER-VALUE
+           MOVE TR-KEY TO AUD-SOURCE-TRAN-ID
+           MOVE WS-AUDIT-REASON-CODE TO AUD-REASON-CODE
+           WRITE AUDIT-RECORD.
+
+       0500-WRITE-CHECKPOINT.
+           MOVE WS-AREA-1 TO CKPT-OUT-AREA-1
+           MOVE WS-AREA-2 TO CKPT-OUT-AREA-2
+           MOVE WS-LAST-KEY TO CKPT-OUT-LAST-KEY
+           WRITE CHKPT-OUT-RECORD.
+
+       0300-CHECK-AREA-1-OVERFLOW.
+           IF WS-AREA-1 + TR-AMOUNT > WS-AREA-1-HWM
+               MOVE 'Y' TO WS-OVERFLOW-SWITCH
+               MOVE TR-KEY TO WS-EX-KEY
+               MOVE 16 TO WS-RETURN-CODE
+           END-IF.
+
+       0210-READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       0900-COMPARE-ACCUMULATORS.
+           SUBTRACT WS-AREA-2 FROM WS-AREA-1 GIVING WS-DIFFERENCE
+           MOVE FUNCTION ABS(WS-DIFFERENCE) TO WS-ABS-DIFFERENCE
+           MOVE 'N' TO WS-FLAG-SWITCH
+           EVALUATE TRUE
+               WHEN PARM-OP-LESS-THAN
+                   IF (0 - WS-DIFFERENCE) > PARM-TOLERANCE
+                       MOVE 'Y' TO WS-FLAG-SWITCH
+                   END-IF
+               WHEN PARM-OP-EQUAL
+                   IF WS-ABS-DIFFERENCE > PARM-TOLERANCE
+                       MOVE 'Y' TO WS-FLAG-SWITCH
+                   END-IF
+               WHEN OTHER
+                   IF WS-DIFFERENCE > PARM-TOLERANCE
+                       MOVE 'Y' TO WS-FLAG-SWITCH
+                   END-IF
+           END-EVALUATE
+           IF WS-FLAG-CONDITION
+               IF PARM-OP-GREATER-THAN
+                   MOVE "WS-AREA-1 is greater than WS-AREA-2"
+                       TO WS-COMPARE-MESSAGE
+               ELSE
+                   IF PARM-OP-LESS-THAN
+                       MOVE "WS-AREA-1 is less than WS-AREA-2"
+                           TO WS-COMPARE-MESSAGE
+                   ELSE
+                       MOVE "WS-AREA-1/WS-AREA-2 condition met"
+                           TO WS-COMPARE-MESSAGE
+                   END-IF
+               END-IF
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               IF PARM-OP-GREATER-THAN
+                   MOVE "WS-AREA-1 is not greater than WS-AREA-2"
+                       TO WS-COMPARE-MESSAGE
+               ELSE
+                   IF PARM-OP-LESS-THAN
+                       MOVE "WS-AREA-1 is not less than WS-AREA-2"
+                           TO WS-COMPARE-MESSAGE
+                   ELSE
+                       MOVE "WS-AREA-1/WS-AREA-2 condition not met"
+                           TO WS-COMPARE-MESSAGE
+                   END-IF
+               END-IF
+           END-IF
+           DISPLAY WS-COMPARE-MESSAGE.
+
+       2000-RECONCILE-TOTALS.
+           OPEN INPUT CTLTOT-FILE
+           READ CTLTOT-FILE
+               AT END
+                   DISPLAY "CONTROL TOTAL FILE EMPTY - SKIPPING RECON"
+                   MOVE 0 TO CT-EXPECTED-DEBITS
+                   MOVE 0 TO CT-EXPECTED-CREDITS
+           END-READ
+           CLOSE CTLTOT-FILE
+           SUBTRACT CT-EXPECTED-DEBITS FROM WS-AREA-1
+               GIVING WS-VARIANCE-DEBITS
+           COMPUTE WS-VARIANCE-CREDITS =
+               FUNCTION ABS(WS-AREA-2) - CT-EXPECTED-CREDITS
+           IF WS-VARIANCE-DEBITS NOT = 0 OR WS-VARIANCE-CREDITS NOT = 0
+               DISPLAY "*** RECONCILIATION BREAK ***"
+               DISPLAY "EXPECTED DEBITS  = " CT-EXPECTED-DEBITS
+                   " ACTUAL DEBITS  = " WS-AREA-1
+                   " VARIANCE = " WS-VARIANCE-DEBITS
+               DISPLAY "EXPECTED CREDITS = " CT-EXPECTED-CREDITS
+                   " ACTUAL CREDITS = " WS-AREA-2
+                   " VARIANCE = " WS-VARIANCE-CREDITS
+               IF WS-RETURN-CODE < 8
+                   MOVE 8 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       1000-PRODUCE-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE WS-RUN-DATE TO WS-H-RUN-DATE
+           MOVE WS-RT-HH TO WS-H-RT-HH
+           MOVE WS-RT-MM TO WS-H-RT-MM
+           MOVE WS-RT-SS TO WS-H-RT-SS
+           WRITE REPORT-RECORD FROM WS-HEADING-LINE
+           IF WS-AREA-1-OVERFLOW
+               WRITE REPORT-RECORD FROM WS-EXCEPTION-LINE
+           END-IF
+           MOVE WS-AREA-1 TO WS-D1-AREA-1
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE-1
+           MOVE WS-AREA-2 TO WS-D2-AREA-2
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE-2
+           MOVE WS-COMPARE-MESSAGE TO WS-D3-MESSAGE
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE-3.
+
+       9999-TERMINATE.
+           ADD WS-AREA-1 TO BAL-AREA-1
+               ON SIZE ERROR
+                   DISPLAY "BALFILE WS-AREA-1 OVERFLOW - VALUE NOT "
+                       "UPDATED"
+                   IF WS-RETURN-CODE < 16
+                       MOVE 16 TO WS-RETURN-CODE
+                   END-IF
+           END-ADD
+           ADD WS-AREA-2 TO BAL-AREA-2
+               ON SIZE ERROR
+                   DISPLAY "BALFILE WS-AREA-2 OVERFLOW - VALUE NOT "
+                       "UPDATED"
+                   IF WS-RETURN-CODE < 16
+                       MOVE 16 TO WS-RETURN-CODE
+                   END-IF
+           END-ADD
+           REWRITE BAL-RECORD
+               INVALID KEY
+                   DISPLAY "UNABLE TO UPDATE BALFILE"
+           END-REWRITE
+           CLOSE BAL-FILE
+           CLOSE TRANS-FILE
+           CLOSE REPORT-FILE
+           CLOSE CHKPT-OUT-FILE
+           CLOSE AUDIT-FILE
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
