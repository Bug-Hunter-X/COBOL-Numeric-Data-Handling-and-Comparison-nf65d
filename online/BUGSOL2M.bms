@@ -0,0 +1,71 @@
+*&----------------------------------------------------------------*
+*& MAPSET BUGSOL2 - ACCUMULATOR INQUIRY/MAINTENANCE SCREEN         *
+*& ASSEMBLE WITH DFHMAPS TO PRODUCE THE BUGSOL2 PHYSICAL MAP AND   *
+*& THE BUGSOL2M SYMBOLIC MAP COPYBOOK USED BY BUGSOL02 (COBOL).    *
+*&----------------------------------------------------------------*
+BUGSOL2  DFHMSD TYPE=&SYSPARM,                                    X
+               MODE=INOUT,                                        X
+               LANG=COBOL,                                        X
+               STORAGE=AUTO,                                      X
+               TIOAPFX=YES,                                       X
+               CTRL=(FREEKB,FRSET)
+*
+BUGSOL2M DFHMDI SIZE=(24,80),                                     X
+               LINE=1,                                             X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                         X
+               LENGTH=12,                                          X
+               ATTRB=(PROT,NORM),                                  X
+               INITIAL='BUGSOL2'
+*
+         DFHMDF POS=(3,1),                                         X
+               LENGTH=25,                                          X
+               ATTRB=(PROT,NORM),                                  X
+               INITIAL='WS-AREA-1 (DEBITS)      ='
+AREA1    DFHMDF POS=(3,27),                                        X
+               LENGTH=10,                                          X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(4,1),                                         X
+               LENGTH=25,                                          X
+               ATTRB=(PROT,NORM),                                  X
+               INITIAL='WS-AREA-2 (CREDITS)     ='
+AREA2    DFHMDF POS=(4,27),                                        X
+               LENGTH=10,                                          X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(6,1),                                         X
+               LENGTH=30,                                          X
+               ATTRB=(PROT,NORM),                                  X
+               INITIAL='ACCUMULATOR (D/C)          ->'
+ACCUM    DFHMDF POS=(6,32),                                         X
+               LENGTH=1,                                           X
+               ATTRB=(UNPROT,NORM,IC)
+*
+         DFHMDF POS=(7,1),                                          X
+               LENGTH=30,                                          X
+               ATTRB=(PROT,NORM),                                  X
+               INITIAL='ADJUSTMENT AMOUNT          ->'
+AMT      DFHMDF POS=(7,32),                                         X
+               LENGTH=9,                                           X
+               ATTRB=(UNPROT,NUM,NORM)
+*
+         DFHMDF POS=(8,1),                                          X
+               LENGTH=30,                                          X
+               ATTRB=(PROT,NORM),                                  X
+               INITIAL='REASON CODE                ->'
+REASN    DFHMDF POS=(8,32),                                         X
+               LENGTH=4,                                           X
+               ATTRB=(UNPROT,NORM)
+*
+MSG      DFHMDF POS=(22,1),                                         X
+               LENGTH=60,                                           X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),                                         X
+               LENGTH=40,                                           X
+               ATTRB=(PROT,NORM),                                  X
+               INITIAL='ENTER=POST ADJUSTMENT   CLEAR=REFRESH'
+*
+         DFHMSD TYPE=FINAL
