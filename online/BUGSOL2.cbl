@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOL02.
+       AUTHOR. DATA-CONTROL-GROUP.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY BUGSOL2M.
+
+       COPY DFHAID.
+
+       COPY BALREC.
+
+       COPY AUDITREC.
+
+       01  WS-COMMAREA.
+           05  WS-CA-DUMMY           PIC X(1).
+
+       01  WS-ADJ-AMOUNT             PIC S9(9) COMP-3.
+       01  WS-BEFORE-VALUE           PIC S9(9) COMP-3.
+       01  WS-AFTER-VALUE            PIC S9(9) COMP-3.
+
+       01  WS-AREA-EDIT              PIC ZZZZZZZZ9-.
+
+       01  WS-VALID-SWITCH           PIC X(1)  VALUE 'Y'.
+           88  WS-INPUT-VALID                  VALUE 'Y'.
+
+       01  WS-CICS-RESP              PIC S9(8) COMP.
+
+       01  WS-AUDIT-RIDFLD            PIC X(8)  VALUE SPACES.
+
+       01  WS-AUDIT-TIME-FULL        PIC 9(8).
+       01  WS-AUDIT-TIME-R REDEFINES WS-AUDIT-TIME-FULL.
+           05  WS-AUDIT-HH           PIC 99.
+           05  WS-AUDIT-MM           PIC 99.
+           05  WS-AUDIT-SS           PIC 99.
+           05  WS-AUDIT-HS           PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           IF EIBCALEN = 0
+               PERFORM 1000-INITIAL-DISPLAY
+           ELSE
+               EVALUATE EIBAID
+                   WHEN DFHCLEAR
+                       PERFORM 1000-INITIAL-DISPLAY
+                   WHEN DFHENTER
+                       PERFORM 2000-PROCESS-ADJUSTMENT
+                   WHEN OTHER
+                       PERFORM 1900-INVALID-KEY-PRESSED
+               END-EVALUATE
+           END-IF
+           EXEC CICS RETURN
+               TRANSID('BUG2')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+
+       1000-INITIAL-DISPLAY.
+           PERFORM 1100-READ-BALANCES
+           MOVE SPACES TO MSGO
+           PERFORM 1200-FORMAT-AND-SEND-MAP.
+
+       1900-INVALID-KEY-PRESSED.
+           MOVE "INVALID KEY PRESSED - USE ENTER OR CLEAR" TO MSGI
+           PERFORM 1100-READ-BALANCES
+           MOVE MSGI TO MSGO
+           PERFORM 1200-FORMAT-AND-SEND-MAP.
+
+       1100-READ-BALANCES.
+           EXEC CICS READ
+               FILE('BALFILE')
+               INTO(BAL-RECORD)
+               RIDFLD('BALANCE01')
+               RESP(WS-CICS-RESP)
+           END-EXEC
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 0 TO BAL-AREA-1
+               MOVE 0 TO BAL-AREA-2
+               MOVE "UNABLE TO READ BALANCES - FILE ERROR" TO MSGI
+           END-IF.
+
+       1150-READ-BALANCES-FOR-UPDATE.
+           EXEC CICS READ
+               FILE('BALFILE')
+               INTO(BAL-RECORD)
+               RIDFLD('BALANCE01')
+               UPDATE
+               RESP(WS-CICS-RESP)
+           END-EXEC.
+
+       1200-FORMAT-AND-SEND-MAP.
+           MOVE BAL-AREA-1 TO WS-AREA-EDIT
+           MOVE WS-AREA-EDIT TO AREA1O
+           MOVE BAL-AREA-2 TO WS-AREA-EDIT
+           MOVE WS-AREA-EDIT TO AREA2O
+           MOVE SPACES TO ACCUMO AMTO REASNO
+           EXEC CICS SEND MAP('BUGSOL2')
+               MAPSET('BUGSOL2')
+               FROM(BUGSOL2O)
+               ERASE
+           END-EXEC.
+
+       2000-PROCESS-ADJUSTMENT.
+           EXEC CICS RECEIVE MAP('BUGSOL2')
+               MAPSET('BUGSOL2')
+               INTO(BUGSOL2I)
+           END-EXEC
+           PERFORM 2100-VALIDATE-INPUT
+           IF WS-INPUT-VALID
+               PERFORM 2200-POST-ADJUSTMENT
+           END-IF
+           PERFORM 1100-READ-BALANCES
+           MOVE MSGI TO MSGO
+           PERFORM 1200-FORMAT-AND-SEND-MAP.
+
+       2100-VALIDATE-INPUT.
+           MOVE 'Y' TO WS-VALID-SWITCH
+           IF ACCUMI NOT = 'D' AND ACCUMI NOT = 'C'
+               MOVE "INVALID ACCUMULATOR - USE D OR C" TO MSGI
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF
+           IF WS-INPUT-VALID AND REASNI = SPACES
+               MOVE "REASON CODE IS REQUIRED" TO MSGI
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF
+           IF WS-INPUT-VALID AND AMTI IS NOT NUMERIC
+               MOVE "ADJUSTMENT AMOUNT MUST BE NUMERIC" TO MSGI
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF.
+
+       2200-POST-ADJUSTMENT.
+           MOVE AMTI TO WS-ADJ-AMOUNT
+           PERFORM 1150-READ-BALANCES-FOR-UPDATE
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               MOVE "UNABLE TO LOCK BALANCES - TRY AGAIN" TO MSGI
+           ELSE
+               EVALUATE ACCUMI
+                   WHEN 'D'
+                       MOVE BAL-AREA-1 TO WS-BEFORE-VALUE
+                       ADD WS-ADJ-AMOUNT TO BAL-AREA-1
+                       MOVE BAL-AREA-1 TO WS-AFTER-VALUE
+                       MOVE "WS-AREA-1" TO AUD-ACCUM-ID
+                   WHEN 'C'
+                       MOVE BAL-AREA-2 TO WS-BEFORE-VALUE
+                       SUBTRACT WS-ADJ-AMOUNT FROM BAL-AREA-2
+                       MOVE BAL-AREA-2 TO WS-AFTER-VALUE
+                       MOVE "WS-AREA-2" TO AUD-ACCUM-ID
+               END-EVALUATE
+               EXEC CICS REWRITE
+                   FILE('BALFILE')
+                   FROM(BAL-RECORD)
+                   RESP(WS-CICS-RESP)
+               END-EXEC
+               IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE "UNABLE TO UPDATE BALANCES - TRY AGAIN"
+                       TO MSGI
+               ELSE
+                   PERFORM 2300-WRITE-AUDIT-RECORD
+                   MOVE "ADJUSTMENT POSTED" TO MSGI
+               END-IF
+           END-IF.
+
+       2300-WRITE-AUDIT-RECORD.
+           ACCEPT AUD-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME-FULL FROM TIME
+           MOVE WS-AUDIT-HH TO AUD-TS-HH
+           MOVE WS-AUDIT-MM TO AUD-TS-MM
+           MOVE WS-AUDIT-SS TO AUD-TS-SS
+           MOVE WS-BEFORE-VALUE TO AUD-BEFORE-VALUE
+           MOVE WS-AFTER-VALUE TO AUD-AFTER-VALUE
+           MOVE EIBTRMID TO AUD-SOURCE-TRAN-ID
+           MOVE REASNI TO AUD-REASON-CODE
+           EXEC CICS WRITE
+               FILE('AUDITFL')
+               FROM(AUDIT-RECORD)
+               RIDFLD(WS-AUDIT-RIDFLD)
+               RESP(WS-CICS-RESP)
+           END-EXEC
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY "UNABLE TO WRITE AUDITFL RECORD"
+           END-IF.
